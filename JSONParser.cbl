@@ -1,370 +1,994 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  JSONParser.
-      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
-      *                                                               *
-      *                                                               *
-      *                                                               *
-      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
-      
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT JSONFile ASSIGN TO "JSON.dat"
-                     ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD JSONFile.
-       01 JSON-REC.
-          88  EndOfJSONFile  VALUE HIGH-VALUES.
-          02  JSONRec       PIC x(10000).
-          
-       WORKING-STORAGE SECTION.
-       01 WS-VARS.
-            10 WS-JSON-INPUT-LEN PIC S9(05) COMP-3.
-            10 WS-EXIT-OPTION     PIC X(01)
-                            VALUE "7".
-            10 WS-JSON-MAX    PIC S9(09) COMP.
-            10 WS-AWARE     PIC X(01) VALUE SPACE.
-                88 PROCESSING-OBJECT  VALUE 'A'.
-                88 PROCESSING-TOKEN   VALUE 'B'.
-                88 PROCESSING-KEY     VALUE 'C'.
-                88 PROCESSING-VALUE   VALUE 'D'.
-                88 PROCESSING-NUMERIC VALUE 'E'.
-                88 PROCESSING-NONE    VALUE ' '.
-            10 WS-KEY-READ       PIC X(01).
-                88 READING-A-KEY      VALUE 'Y'.
-                88 NOT-READING-A-KEY  VALUE 'N'.
-            10 WS-KEY-FOUND     PIC X(01).
-                88 KEY-FOUND    VALUE 'Y'.
-                88 KEY-UNFOUND  VALUE 'N'.
-            10 WS-VAL-READ       PIC X(01).
-                88 READING-A-VAL      VALUE 'Y'.
-                88 NOT-READING-A-VAL  VALUE 'N'.
-            10 WS-VAL-FOUND     PIC X(01).
-                88 VAL-FOUND    VALUE 'Y'.
-                88 VAL-UNFOUND  VALUE 'N'.
-            10 WS-TOKEN    PIC X(01).
-                88 TOKEN-KEY    VALUE '1'.
-                88 TOKEN-VAL    VALUE '2'.
-            10 WS-DOUBLE-QUOTE PIC X(01) VALUE '"'.
-            10 WS-COLON        PIC X(01) VALUE ':'.
-            10 WS-COMMA        PIC X(01) VALUE ','.
-            10 WS-OPENING-BRACES  PIC X(01) VALUE '{'.
-            10 WS-CLOSING-BRACES  PIC X(01) VALUE '}'.
-            10 WS-KEY   PIC X(20) VALUE SPACES.
-            10 WS-VAL   PIC X(20) VALUE SPACES.
-            10 WS-TEMP  PIC S9(05) COMP VALUE ZEROS.
-            10 WS-TEMP-CHAR  PIC X(01).
-            10 FILLER REDEFINES WS-TEMP-CHAR.
-               15 WS-TEMP-NUM PIC 9(01).
-            10 WS-TEMP-KEY-LEN PIC S9(05) COMP.
-            10 WS-TEMP-VAL-LEN PIC S9(05) COMP.
-            
-       01 WS-JSON-INPUT      PIC X(10000).
-       01 WS-GARBAGE          PIC X(10000).
-       01 WS-JSON-STRING.
-           05 WS-JSON-CHAR-ARRAY OCCURS 0 TO 10000 TIMES
-                           DEPENDING ON WS-JSON-MAX
-                           INDEXED BY WS-JSON-IDX.
-              10 WS-JSON-CHAR PIC X(01).
-       01 WS-JSON.
-           05 WS-JSON-NUM-ITEMS   PIC S9(05) COMP.
-           05 WS-JSON-MAX-ITEMS   PIC S9(05) COMP.
-           05 WS-JSON-ARRAY OCCURS 100 TIMES
-      *                    DEPENDING ON WS-JSON-MAX2
-                           INDEXED BY WS-JSON-IDX2.
-              10 WS-JSON-KEY-LEN  PIC S9(05) COMP.
-              10 WS-JSON-KEY      PIC X(10).
-              10 WS-JSON-VAL-LEN  PIC S9(05) COMP.
-              10 WS-JSON-VAL-TYPE PIC X(10).
-                 88 JSON-VAL-TYPE-STRING   VALUE 'STRING    '.
-                 88 JSON-VAL-TYPE-NUMERIC  VALUE 'NUMERIC   '.
-                 88 JSON-VAL-TYPE-DECIMAL  VALUE 'DECIMAL   '.
-                 88 JSON-VAL-TYPE-OBJECT   VALUE 'OBJECT    '.
-                 88 JSON-VAL-TYPE-BOOLEAN  VALUE 'BOOLEAN   '.
-                 88 JSON-VAL-TYPE-UNKNOWN  VALUE 'UNKNOWN   '.
-              10 WS-JSON-VAL      PIC X(10).
-              
-              
-       PROCEDURE DIVISION.
-       0000-MAIN-SECTION.
-       
-              PERFORM 1000-INITIALIZE
-                 THRU 1000-EXIT.
-          PERFORM UNTIL EndOfJSONFile
-              PERFORM 2000-DISPLAY
-                 THRU 2000-EXIT
-             READ JSONFile
-                AT END SET EndOfJSONFile TO TRUE
-             END-READ
-          END-PERFORM.
-          CLOSE JSONFile.
-      *         UNTIL WS-MENU-OPTION IS EQUAL TO WS-EXIT-OPTION.
-                
-           STOP RUN.
-              
-       1000-INITIALIZE.
-              INITIALIZE WS-JSON-INPUT
-                         WS-KEY
-                         WS-VAL
-                         WS-JSON-NUM-ITEMS.
-      *                  WS-JSON-IDX.
-              MOVE +100 TO WS-JSON-MAX-ITEMS
-              SET NOT-READING-A-KEY TO TRUE.
-              SET KEY-UNFOUND TO TRUE.
-              SET NOT-READING-A-VAL TO TRUE.
-              SET VAL-UNFOUND TO TRUE.
-              SET TOKEN-KEY TO TRUE.
-              SET PROCESSING-NONE TO TRUE.
-          OPEN INPUT JSONFile
-          READ JSONFile
-             AT END SET EndOfJSONFile TO TRUE
-          END-READ.
-              
-       1000-EXIT.
-              EXIT.
-              
-       2000-DISPLAY.
-           DISPLAY "#####2000-DISPLAY".
-      *    DISPLAY "PLEASE ENTER YOUR JSON STRING TO PARSE:".
-      
-      *    ACCEPT WS-JSON-INPUT.
-           MOVE JSONRec TO WS-JSON-INPUT.
-      *    INITIALIZE WS-JSON.
-           MOVE 1 TO WS-JSON-INPUT-LEN.
-           UNSTRING WS-JSON-INPUT(1:10000)
-              DELIMITED BY ';;'
-              INTO WS-GARBAGE
-              WITH POINTER WS-JSON-INPUT-LEN
-           END-UNSTRING.
-           IF WS-JSON-INPUT-LEN >= 10000 THEN
-              DISPLAY "NO END DELIMITER. "
-                  "PLEASE FINISH THE STRING"
-                  " WITH ;;"
-              GO TO 2000-EXIT
-           END-IF.
-           COMPUTE WS-JSON-MAX = 
-             WS-JSON-INPUT-LEN - 3.
-           MOVE +0 TO WS-JSON-IDX.
-           MOVE +1 TO WS-JSON-IDX2.
-           SET JSON-VAL-TYPE-UNKNOWN(WS-JSON-IDX2)
-            TO TRUE.
-           PERFORM UNTIL WS-JSON-IDX >= WS-JSON-MAX 
-             ADD +1 TO WS-JSON-IDX
-             MOVE WS-GARBAGE(WS-JSON-IDX:1)
-               TO WS-JSON-CHAR(WS-JSON-IDX)
-             EVALUATE WS-JSON-CHAR(WS-JSON-IDX)
-                WHEN WS-OPENING-BRACES
-                     PERFORM 2001-PROCESS-OPENING-BRACES
-                        THRU 2001-EXIT
-                WHEN WS-CLOSING-BRACES
-                     PERFORM 2002-PROCESS-CLOSING-BRACES
-                        THRU 2002-EXIT
-                WHEN WS-DOUBLE-QUOTE
-                     PERFORM 2010-PROCESS-QUOTE
-                        THRU 2010-EXIT
-                WHEN WS-COLON
-                     PERFORM 2020-PROCESS-COLON
-                        THRU 2020-EXIT
-                WHEN WS-COMMA
-                     PERFORM 2030-PROCESS-COMMA
-                        THRU 2030-EXIT
-                WHEN OTHER 
-                     PERFORM 2090-PROCESS-OTHER
-                        THRU 2090-EXIT
-             END-EVALUATE
-           END-PERFORM.
-           
-      *
-           PERFORM 9000-DISPLAY
-              THRU 9000-EXIT.
-              
-       2000-EXIT.
-              EXIT.
-       2001-PROCESS-OPENING-BRACES.
-           DISPLAY "#####2001-PROCESS-OPENING-BRACES".
-           MOVE +1 TO WS-JSON-NUM-ITEMS.
-       2001-EXIT.
-              EXIT.
-       2002-PROCESS-CLOSING-BRACES.
-           DISPLAY "#####2002-PROCESS-CLOSING-BRACES".
-       2002-EXIT.
-              EXIT.
-       2010-PROCESS-QUOTE.
-           DISPLAY "#####2010-PROCESS-QUOTE".
-              IF TOKEN-KEY THEN
-                     PERFORM 2011-PROCESS-KEY
-                        THRU 2011-EXIT
-              ELSE
-                     PERFORM 2012-PROCESS-VAL
-                        THRU 2012-EXIT
-              END-IF.
-       2010-EXIT.
-              EXIT.
-       2011-PROCESS-KEY.
-           DISPLAY "#####2011-PROCESS-KEY".
-                IF NOT-READING-A-KEY THEN
-                   SET READING-A-KEY
-                    TO TRUE
-                   SET KEY-FOUND TO TRUE
-                   MOVE ZERO TO WS-TEMP-KEY-LEN
-                ELSE
-                   SET NOT-READING-A-KEY
-                    TO TRUE
-                   SET KEY-UNFOUND TO TRUE
-                   MOVE WS-KEY
-                     TO WS-JSON-KEY(WS-JSON-IDX2)
-                   MOVE WS-TEMP-KEY-LEN
-                     TO WS-JSON-KEY-LEN(WS-JSON-IDX2)
-                   MOVE SPACES TO WS-KEY 
-                   MOVE ZERO TO WS-TEMP-KEY-LEN 
-                END-IF.
-       2011-EXIT.
-              EXIT.
-       2012-PROCESS-VAL.
-           DISPLAY "#####2012-PROCESS-VAL".
-                IF NOT-READING-A-VAL THEN
-                   SET READING-A-VAL
-                    TO TRUE
-                   SET VAL-FOUND TO TRUE
-                   MOVE ZERO TO WS-TEMP-KEY-LEN
-                ELSE
-                   SET NOT-READING-A-VAL
-                    TO TRUE
-                   SET VAL-UNFOUND TO TRUE
-                   MOVE WS-VAL
-                     TO WS-JSON-VAL(WS-JSON-IDX2)
-                   MOVE WS-TEMP-VAL-LEN
-                     TO WS-JSON-VAL-LEN(WS-JSON-IDX2)
-                   MOVE SPACES TO WS-VAL   
-                   MOVE ZERO TO WS-TEMP-VAL-LEN 
-                END-IF.
-       2012-EXIT.
-              EXIT.
-       2020-PROCESS-COLON.
-           DISPLAY "#####2020-PROCESS-COLON".
-              IF TOKEN-KEY THEN
-                     SET TOKEN-VAL TO TRUE
-                     SET PROCESSING-VALUE TO TRUE
-                     INITIALIZE WS-VAL
-              ELSE
-                     SET TOKEN-KEY TO TRUE
-                     SET PROCESSING-KEY TO TRUE
-                     INITIALIZE WS-KEY
-              END-IF.
-       2020-EXIT.
-              EXIT.
-       2030-PROCESS-COMMA.
-           DISPLAY "#####2030-PROCESS-COMMA".
-            ADD +1 TO WS-JSON-NUM-ITEMS.
-            SET TOKEN-KEY TO TRUE.
-            SET NOT-READING-A-KEY TO TRUE.
-            ADD +1 TO WS-JSON-IDX2.
-           SET JSON-VAL-TYPE-UNKNOWN(WS-JSON-IDX2)
-            TO TRUE.
-       2030-EXIT.
-              EXIT.
-       2090-PROCESS-OTHER.
-           DISPLAY "#####2090-PROCESS-OTHER".
-             IF PROCESSING-VALUE THEN
-                IF TOKEN-KEY THEN
-                 ADD +1 TO WS-TEMP-KEY-LEN
-                 STRING 
-                   WS-KEY DELIMITED BY SPACES
-                   WS-JSON-CHAR(WS-JSON-IDX)
-                            DELIMITED BY SIZE
-                   INTO WS-KEY
-                 END-STRING
-                ELSE
-                 ADD +1 TO WS-TEMP-VAL-LEN
-                 MOVE WS-JSON-CHAR(WS-JSON-IDX)
-                   TO WS-TEMP-CHAR
-                 IF JSON-VAL-TYPE-UNKNOWN(WS-JSON-IDX2) THEN
-                     IF WS-TEMP-NUM IS NUMERIC THEN
-                        SET JSON-VAL-TYPE-NUMERIC(WS-JSON-IDX2) TO TRUE
-                     ELSE
-                        SET JSON-VAL-TYPE-STRING(WS-JSON-IDX2) TO TRUE
-                     END-IF
-                 ELSE
-                    IF JSON-VAL-TYPE-NUMERIC(WS-JSON-IDX2) THEN
-                       IF WS-TEMP-NUM IS NUMERIC THEN
-                          SET JSON-VAL-TYPE-NUMERIC(WS-JSON-IDX2) 
-                           TO TRUE
-                       ELSE
-                          SET JSON-VAL-TYPE-STRING(WS-JSON-IDX2) TO TRUE
-                       END-IF
-                    ELSE
-                          SET JSON-VAL-TYPE-STRING(WS-JSON-IDX2) TO TRUE
-                    END-IF
-                 END-IF
-                 STRING 
-                   WS-VAL DELIMITED BY SPACES
-                   WS-JSON-CHAR(WS-JSON-IDX)
-                            DELIMITED BY SIZE
-                   INTO WS-VAL
-                END-IF
-             ELSE
-                IF TOKEN-KEY THEN
-                 MOVE WS-JSON-CHAR(WS-JSON-IDX2)
-                   TO WS-TEMP-CHAR
-                 ADD +1 TO WS-TEMP-KEY-LEN
-                 IF JSON-VAL-TYPE-UNKNOWN(WS-JSON-IDX2) THEN
-                     IF WS-TEMP-NUM IS NUMERIC THEN
-                        SET JSON-VAL-TYPE-NUMERIC(WS-JSON-IDX2) TO TRUE
-                     ELSE
-                        SET JSON-VAL-TYPE-STRING(WS-JSON-IDX2) TO TRUE
-                     END-IF
-                 ELSE
-                    IF JSON-VAL-TYPE-NUMERIC(WS-JSON-IDX2) THEN
-                       IF WS-TEMP-NUM IS NUMERIC THEN
-                          SET JSON-VAL-TYPE-NUMERIC(WS-JSON-IDX2) 
-                           TO TRUE
-                       ELSE
-                          SET JSON-VAL-TYPE-STRING(WS-JSON-IDX2) TO TRUE
-                       END-IF
-                    ELSE
-                          SET JSON-VAL-TYPE-STRING(WS-JSON-IDX2) TO TRUE
-                    END-IF
-                 END-IF
-                 STRING 
-                   WS-KEY DELIMITED BY SPACES
-                   WS-JSON-CHAR(WS-JSON-IDX)
-                            DELIMITED BY SIZE
-                   INTO WS-KEY
-                 END-STRING
-                ELSE
-                 ADD +1 TO WS-TEMP-VAL-LEN
-                 STRING 
-                   WS-VAL DELIMITED BY SPACES
-                   WS-JSON-CHAR(WS-JSON-IDX)
-                            DELIMITED BY SIZE
-                   INTO WS-VAL
-                END-IF
-             END-IF.
-       2090-EXIT.
-              EXIT.
-       9000-DISPLAY. 
-           DISPLAY "JSON: " WS-JSON-STRING.
-           DISPLAY "NUMBER OF ITEMS: "
-           WS-JSON-NUM-ITEMS.
-           
-           DISPLAY "ALL KEYS BELOW: "
-           DISPLAY 
-           "KEY        (LEN)   |VALUE       (LEN)    |TYPE"
-           DISPLAY 
-           "-------------------|---------------------|----------"
-           MOVE +0 TO WS-JSON-IDX2.
-           PERFORM UNTIL 
-               WS-JSON-IDX2 >= WS-JSON-MAX-ITEMS OR 
-               WS-JSON-IDX2 = WS-JSON-NUM-ITEMS
-             ADD +1 TO WS-JSON-IDX2
-             DISPLAY WS-JSON-KEY(WS-JSON-IDX2)
-             " (" WS-JSON-KEY-LEN(WS-JSON-IDX2) ")"
-             "| " WS-JSON-VAL(WS-JSON-IDX2)
-             " (" WS-JSON-VAL-LEN(WS-JSON-IDX2) ")"
-             " | " WS-JSON-VAL-TYPE(WS-JSON-IDX2)
-           END-PERFORM.
-       9000-EXIT.
-              EXIT.
-       END PROGRAM JSONParser.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  JSONParser.
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      *                                                               *
+      *                                                               *
+      *                                                               *
+      * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * * *
+      
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JSONFile ASSIGN TO "JSON.dat"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RejectFile ASSIGN TO "REJECT.dat"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ParsedOutFile ASSIGN TO "PARSED-OUT.dat"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TraceFile ASSIGN TO "TRACE.dat"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD JSONFile.
+       01 JSON-REC.
+          88  EndOfJSONFile  VALUE HIGH-VALUES.
+          02  JSONRec       PIC x(10000).
+
+       FD RejectFile.
+       01 REJECT-REC.
+          02  REJECT-SEQ-NO        PIC 9(07).
+          02  FILLER               PIC X(01) VALUE SPACE.
+          02  REJECT-REASON-CODE   PIC X(04).
+          02  FILLER               PIC X(01) VALUE SPACE.
+          02  REJECT-REASON-TEXT   PIC X(40).
+          02  FILLER               PIC X(01) VALUE SPACE.
+          02  REJECT-JSON-REC      PIC X(10000).
+
+       FD ParsedOutFile.
+           COPY "PARSEDOUT.cpy".
+
+       FD TraceFile.
+       01 TRACE-REC              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-VARS.
+            10 WS-JSON-INPUT-LEN PIC S9(05) COMP-3.
+            10 WS-EXIT-OPTION     PIC X(01)
+                            VALUE "7".
+            10 WS-JSON-MAX    PIC S9(09) COMP.
+            10 WS-AWARE     PIC X(01) VALUE SPACE.
+                88 PROCESSING-OBJECT  VALUE 'A'.
+                88 PROCESSING-TOKEN   VALUE 'B'.
+                88 PROCESSING-KEY     VALUE 'C'.
+                88 PROCESSING-VALUE   VALUE 'D'.
+                88 PROCESSING-NUMERIC VALUE 'E'.
+                88 PROCESSING-NONE    VALUE ' '.
+            10 WS-KEY-READ       PIC X(01).
+                88 READING-A-KEY      VALUE 'Y'.
+                88 NOT-READING-A-KEY  VALUE 'N'.
+            10 WS-KEY-FOUND     PIC X(01).
+                88 KEY-FOUND    VALUE 'Y'.
+                88 KEY-UNFOUND  VALUE 'N'.
+            10 WS-VAL-READ       PIC X(01).
+                88 READING-A-VAL      VALUE 'Y'.
+                88 NOT-READING-A-VAL  VALUE 'N'.
+            10 WS-VAL-FOUND     PIC X(01).
+                88 VAL-FOUND    VALUE 'Y'.
+                88 VAL-UNFOUND  VALUE 'N'.
+            10 WS-TOKEN    PIC X(01).
+                88 TOKEN-KEY    VALUE '1'.
+                88 TOKEN-VAL    VALUE '2'.
+            10 WS-DOUBLE-QUOTE PIC X(01) VALUE '"'.
+            10 WS-COLON        PIC X(01) VALUE ':'.
+            10 WS-COMMA        PIC X(01) VALUE ','.
+            10 WS-OPENING-BRACES  PIC X(01) VALUE '{'.
+            10 WS-CLOSING-BRACES  PIC X(01) VALUE '}'.
+            10 WS-OPENING-BRACKET PIC X(01) VALUE '['.
+            10 WS-CLOSING-BRACKET PIC X(01) VALUE ']'.
+            10 WS-KEY   PIC X(60) VALUE SPACES.
+            10 WS-VAL   PIC X(60) VALUE SPACES.
+            10 WS-TEMP  PIC S9(05) COMP VALUE ZEROS.
+            10 WS-TEMP-CHAR  PIC X(01).
+            10 FILLER REDEFINES WS-TEMP-CHAR.
+               15 WS-TEMP-NUM PIC 9(01).
+            10 WS-TEMP-KEY-LEN PIC S9(05) COMP.
+            10 WS-TEMP-VAL-LEN PIC S9(05) COMP.
+            10 WS-JSON-KEY-MAX-LEN PIC S9(05) COMP VALUE +60.
+            10 WS-JSON-VAL-MAX-LEN PIC S9(05) COMP VALUE +60.
+            10 WS-SAFE-LEN         PIC S9(05) COMP.
+            10 WS-BRACE-ERROR-SW PIC X(01) VALUE 'N'.
+                88 BRACE-ERROR      VALUE 'Y'.
+                88 BRACE-OK         VALUE 'N'.
+            10 WS-OVERFLOW-SW    PIC X(01) VALUE 'N'.
+                88 OVERFLOW-ERROR   VALUE 'Y'.
+                88 OVERFLOW-OK      VALUE 'N'.
+            10 WS-ARRAY-ERROR-SW PIC X(01) VALUE 'N'.
+                88 ARRAY-ERROR      VALUE 'Y'.
+                88 ARRAY-OK         VALUE 'N'.
+            10 WS-NEST-ERROR-SW  PIC X(01) VALUE 'N'.
+                88 NEST-ERROR       VALUE 'Y'.
+                88 NEST-OK          VALUE 'N'.
+            10 WS-VAL-QUOTED-SW  PIC X(01) VALUE 'N'.
+                88 VAL-QUOTED       VALUE 'Y'.
+                88 VAL-UNQUOTED     VALUE 'N'.
+            10 WS-RECORD-SEQ-NO   PIC S9(07) COMP VALUE ZERO.
+            10 WS-REJECT-COUNT    PIC S9(07) COMP VALUE ZERO.
+            10 WS-OVERFLOW-COUNT  PIC S9(07) COMP VALUE ZERO.
+            10 WS-TOTAL-ITEMS     PIC S9(07) COMP VALUE ZERO.
+            10 WS-TOTAL-STRING    PIC S9(07) COMP VALUE ZERO.
+            10 WS-TOTAL-NUMERIC   PIC S9(07) COMP VALUE ZERO.
+            10 WS-TOTAL-DECIMAL   PIC S9(07) COMP VALUE ZERO.
+            10 WS-TOTAL-BOOLEAN   PIC S9(07) COMP VALUE ZERO.
+            10 WS-TOTAL-NULL      PIC S9(07) COMP VALUE ZERO.
+            10 WS-TOTAL-OBJECT    PIC S9(07) COMP VALUE ZERO.
+            10 WS-TOTAL-ARRAY     PIC S9(07) COMP VALUE ZERO.
+            10 WS-TOTAL-UNKNOWN   PIC S9(07) COMP VALUE ZERO.
+            10 WS-TRACE-SWITCH   PIC X(01) VALUE 'N'.
+                88 TRACE-ON        VALUE 'Y'.
+                88 TRACE-OFF       VALUE 'N'.
+            10 WS-TRACE-TEXT     PIC X(80) VALUE SPACES.
+            10 WS-REJECT-REASON-CD  PIC X(04) VALUE SPACES.
+            10 WS-REJECT-REASON-TXT PIC X(40) VALUE SPACES.
+
+       01 WS-JSON-INPUT      PIC X(10000).
+       01 WS-GARBAGE          PIC X(10000).
+       01 WS-JSON-STRING.
+           05 WS-JSON-CHAR-ARRAY OCCURS 0 TO 10000 TIMES
+                           DEPENDING ON WS-JSON-MAX
+                           INDEXED BY WS-JSON-IDX.
+              10 WS-JSON-CHAR PIC X(01).
+       01 WS-JSON.
+           05 WS-JSON-NUM-ITEMS   PIC S9(05) COMP.
+           05 WS-JSON-MAX-ITEMS   PIC S9(05) COMP.
+           05 WS-JSON-ARRAY OCCURS 100 TIMES
+      *                    DEPENDING ON WS-JSON-MAX2
+                           INDEXED BY WS-JSON-IDX2.
+              10 WS-JSON-KEY-LEN  PIC S9(05) COMP.
+              10 WS-JSON-KEY      PIC X(60).
+              10 WS-JSON-VAL-LEN  PIC S9(05) COMP.
+              10 WS-JSON-VAL-TYPE PIC X(10).
+                 88 JSON-VAL-TYPE-STRING   VALUE 'STRING    '.
+                 88 JSON-VAL-TYPE-NUMERIC  VALUE 'NUMERIC   '.
+                 88 JSON-VAL-TYPE-DECIMAL  VALUE 'DECIMAL   '.
+                 88 JSON-VAL-TYPE-OBJECT   VALUE 'OBJECT    '.
+                 88 JSON-VAL-TYPE-ARRAY    VALUE 'ARRAY     '.
+                 88 JSON-VAL-TYPE-BOOLEAN  VALUE 'BOOLEAN   '.
+                 88 JSON-VAL-TYPE-NULL     VALUE 'NULL      '.
+                 88 JSON-VAL-TYPE-UNKNOWN  VALUE 'UNKNOWN   '.
+              10 WS-JSON-VAL      PIC X(60).
+
+       01 WS-NEST-TABLE.
+           05 WS-NEST-LEVEL     PIC S9(02) COMP VALUE ZERO.
+           05 WS-NEST-MAX-LEVEL PIC S9(02) COMP VALUE +10.
+           05 WS-NEST-ITEM OCCURS 10 TIMES
+                           INDEXED BY WS-NEST-IDX.
+              10 WS-NEST-PREFIX      PIC X(120) VALUE SPACES.
+              10 WS-NEST-PREFIX-LEN  PIC S9(05) COMP VALUE ZERO.
+
+       01 WS-ARRAY-CONTEXT.
+      *        TRACKS THE ARRAY (IF ANY) CURRENTLY BEING SCANNED SO
+      *        EACH ELEMENT CAN BE FILED AS ITS OWN key[nnn] ITEM
+           05 WS-IN-ARRAY-SW    PIC X(01) VALUE 'N'.
+               88 IN-ARRAY         VALUE 'Y'.
+               88 NOT-IN-ARRAY     VALUE 'N'.
+           05 WS-ARRAY-ELEM-IDX PIC 9(03) VALUE ZERO.
+           05 WS-ARRAY-KEY-LEN  PIC S9(05) COMP VALUE ZERO.
+           05 WS-ARRAY-KEY      PIC X(60) VALUE SPACES.
+           05 WS-ARRAY-ELEM-SEEN-SW PIC X(01) VALUE 'N'.
+               88 ARRAY-ELEM-SEEN     VALUE 'Y'.
+               88 ARRAY-ELEM-UNSEEN   VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-SECTION.
+       
+              PERFORM 1000-INITIALIZE
+                 THRU 1000-EXIT.
+          PERFORM UNTIL EndOfJSONFile
+              PERFORM 2000-DISPLAY
+                 THRU 2000-EXIT
+             READ JSONFile
+                AT END SET EndOfJSONFile TO TRUE
+             END-READ
+          END-PERFORM.
+          CLOSE JSONFile.
+          CLOSE RejectFile.
+          CLOSE ParsedOutFile.
+          CLOSE TraceFile.
+      *         UNTIL WS-MENU-OPTION IS EQUAL TO WS-EXIT-OPTION.
+           PERFORM 9900-END-OF-JOB-REPORT
+              THRU 9900-EXIT.
+
+           STOP RUN.
+              
+       1000-INITIALIZE.
+              INITIALIZE WS-JSON-INPUT
+                         WS-KEY
+                         WS-VAL
+                         WS-JSON-NUM-ITEMS.
+      *                  WS-JSON-IDX.
+              MOVE +100 TO WS-JSON-MAX-ITEMS
+              SET NOT-READING-A-KEY TO TRUE.
+              SET KEY-UNFOUND TO TRUE.
+              SET NOT-READING-A-VAL TO TRUE.
+              SET VAL-UNFOUND TO TRUE.
+              SET TOKEN-KEY TO TRUE.
+              SET PROCESSING-NONE TO TRUE.
+              SET TRACE-OFF TO TRUE.
+              ACCEPT WS-TRACE-SWITCH FROM ENVIRONMENT "JSONPARSER_TRACE"
+              ON EXCEPTION
+                 SET TRACE-OFF TO TRUE
+              END-ACCEPT.
+          OPEN INPUT JSONFile
+          OPEN OUTPUT RejectFile
+          OPEN OUTPUT ParsedOutFile
+          OPEN OUTPUT TraceFile
+          READ JSONFile
+             AT END SET EndOfJSONFile TO TRUE
+          END-READ.
+
+       1000-EXIT.
+              EXIT.
+              
+       2000-DISPLAY.
+           MOVE "#####2000-DISPLAY" TO WS-TRACE-TEXT
+           PERFORM 8000-WRITE-TRACE THRU 8000-EXIT.
+      *    DISPLAY "PLEASE ENTER YOUR JSON STRING TO PARSE:".
+
+      *    ACCEPT WS-JSON-INPUT.
+           ADD +1 TO WS-RECORD-SEQ-NO.
+           SET BRACE-OK TO TRUE.
+           SET OVERFLOW-OK TO TRUE.
+           SET ARRAY-OK TO TRUE.
+           SET NEST-OK TO TRUE.
+           SET NOT-IN-ARRAY TO TRUE.
+           SET ARRAY-ELEM-UNSEEN TO TRUE.
+           SET VAL-UNQUOTED TO TRUE.
+      *        RESET THE KEY/VALUE SCANNER SWITCHES FOR THE NEW
+      *        RECORD - THESE ARE ONLY SET ONCE AT PROGRAM START BY
+      *        1000-INITIALIZE, SO WITHOUT THIS RESET A RECORD WOULD
+      *        INHERIT WHATEVER STATE THE PRIOR RECORD LEFT BEHIND
+           SET NOT-READING-A-KEY TO TRUE.
+           SET KEY-UNFOUND TO TRUE.
+           SET NOT-READING-A-VAL TO TRUE.
+           SET VAL-UNFOUND TO TRUE.
+           SET TOKEN-KEY TO TRUE.
+           SET PROCESSING-NONE TO TRUE.
+           MOVE SPACES TO WS-KEY.
+           MOVE SPACES TO WS-VAL.
+           MOVE ZERO TO WS-TEMP-KEY-LEN.
+           MOVE ZERO TO WS-TEMP-VAL-LEN.
+           MOVE JSONRec TO WS-JSON-INPUT.
+      *    INITIALIZE WS-JSON.
+           MOVE 1 TO WS-JSON-INPUT-LEN.
+           UNSTRING WS-JSON-INPUT(1:10000)
+              DELIMITED BY ';;'
+              INTO WS-GARBAGE
+              WITH POINTER WS-JSON-INPUT-LEN
+           END-UNSTRING.
+           IF WS-JSON-INPUT-LEN >= 10000 THEN
+              DISPLAY "NO END DELIMITER. "
+                  "PLEASE FINISH THE STRING"
+                  " WITH ;;"
+              MOVE "NODL" TO WS-REJECT-REASON-CD
+              MOVE "MISSING ;; END DELIMITER"
+                TO WS-REJECT-REASON-TXT
+              PERFORM 2003-WRITE-REJECT-RECORD
+                 THRU 2003-EXIT
+              GO TO 2000-EXIT
+           END-IF.
+           COMPUTE WS-JSON-MAX =
+             WS-JSON-INPUT-LEN - 3.
+           MOVE +0 TO WS-JSON-IDX.
+           MOVE +1 TO WS-JSON-IDX2.
+           MOVE ZERO TO WS-NEST-LEVEL.
+           SET JSON-VAL-TYPE-UNKNOWN(WS-JSON-IDX2)
+            TO TRUE.
+           MOVE SPACES TO WS-JSON-KEY(WS-JSON-IDX2).
+           MOVE ZERO TO WS-JSON-KEY-LEN(WS-JSON-IDX2).
+           MOVE SPACES TO WS-JSON-VAL(WS-JSON-IDX2).
+           MOVE ZERO TO WS-JSON-VAL-LEN(WS-JSON-IDX2).
+           PERFORM UNTIL WS-JSON-IDX >= WS-JSON-MAX
+              OR OVERFLOW-ERROR OR ARRAY-ERROR OR NEST-ERROR
+              OR BRACE-ERROR
+             ADD +1 TO WS-JSON-IDX
+             MOVE WS-GARBAGE(WS-JSON-IDX:1)
+               TO WS-JSON-CHAR(WS-JSON-IDX)
+             IF WS-JSON-CHAR(WS-JSON-IDX) = SPACE
+                AND NOT (READING-A-KEY OR READING-A-VAL) THEN
+                 CONTINUE
+             ELSE
+               IF (READING-A-KEY OR READING-A-VAL)
+                  AND WS-JSON-CHAR(WS-JSON-IDX) NOT = WS-DOUBLE-QUOTE
+               THEN
+      *           INSIDE AN OPEN QUOTE, EVERY CHARACTER BUT THE
+      *           CLOSING QUOTE ITSELF IS LITERAL VALUE/KEY TEXT -
+      *           A COLON, COMMA OR BRACE HERE IS NOT STRUCTURE
+                  PERFORM 2090-PROCESS-OTHER
+                     THRU 2090-EXIT
+               ELSE
+                 EVALUATE WS-JSON-CHAR(WS-JSON-IDX)
+                    WHEN WS-OPENING-BRACES
+                         PERFORM 2001-PROCESS-OPENING-BRACES
+                            THRU 2001-EXIT
+                    WHEN WS-CLOSING-BRACES
+                         PERFORM 2002-PROCESS-CLOSING-BRACES
+                            THRU 2002-EXIT
+                    WHEN WS-OPENING-BRACKET
+                         PERFORM 2004-PROCESS-OPENING-BRACKET
+                            THRU 2004-EXIT
+                    WHEN WS-CLOSING-BRACKET
+                         PERFORM 2005-PROCESS-CLOSING-BRACKET
+                            THRU 2005-EXIT
+                    WHEN WS-DOUBLE-QUOTE
+                         PERFORM 2010-PROCESS-QUOTE
+                            THRU 2010-EXIT
+                    WHEN WS-COLON
+                         PERFORM 2020-PROCESS-COLON
+                            THRU 2020-EXIT
+                    WHEN WS-COMMA
+                         PERFORM 2030-PROCESS-COMMA
+                            THRU 2030-EXIT
+                    WHEN OTHER
+                         PERFORM 2090-PROCESS-OTHER
+                            THRU 2090-EXIT
+                 END-EVALUATE
+               END-IF
+             END-IF
+           END-PERFORM.
+
+           IF OVERFLOW-ERROR THEN
+              DISPLAY "ITEM TABLE OVERFLOW IN RECORD "
+                 WS-RECORD-SEQ-NO " - MORE THAN "
+                 WS-JSON-MAX-ITEMS " ITEMS"
+              ADD +1 TO WS-OVERFLOW-COUNT
+              MOVE "OVFL" TO WS-REJECT-REASON-CD
+              MOVE "OVER WS-JSON-MAX-ITEMS TOP-LEVEL PAIRS"
+                TO WS-REJECT-REASON-TXT
+              PERFORM 2003-WRITE-REJECT-RECORD
+                 THRU 2003-EXIT
+              GO TO 2000-EXIT
+           END-IF.
+
+           IF ARRAY-ERROR THEN
+      *        AN ARRAY NESTED INSIDE ANOTHER ARRAY, OR AN OBJECT
+      *        ELEMENT INSIDE AN ARRAY - WS-ARRAY-CONTEXT TRACKS ONLY
+      *        ONE ARRAY'S key[nnn] BOOKKEEPING AT A TIME, SO THE
+      *        RECORD IS REJECTED RATHER THAN FLATTENED WRONG
+              DISPLAY "UNSUPPORTED ARRAY ELEMENT IN RECORD "
+                 WS-RECORD-SEQ-NO
+              MOVE "ARNS" TO WS-REJECT-REASON-CD
+              MOVE "ARRAY ELEMENT TYPE NOT SUPPORTED"
+                TO WS-REJECT-REASON-TXT
+              PERFORM 2003-WRITE-REJECT-RECORD
+                 THRU 2003-EXIT
+              GO TO 2000-EXIT
+           END-IF.
+
+           IF NEST-ERROR THEN
+      *        A "{" ARRIVED WITH WS-NEST-LEVEL ALREADY AT
+      *        WS-NEST-MAX-LEVEL - THE RECORD NESTS DEEPER THAN
+      *        WS-NEST-TABLE CAN QUALIFY, SO REJECT IT RATHER THAN
+      *        MIS-FILE THE KEYS PAST THE CAP
+              DISPLAY "OBJECT NESTING TOO DEEP IN RECORD "
+                 WS-RECORD-SEQ-NO " - MORE THAN "
+                 WS-NEST-MAX-LEVEL " LEVELS"
+              MOVE "NEST" TO WS-REJECT-REASON-CD
+              MOVE "OVER WS-NEST-MAX-LEVEL NESTING LEVELS"
+                TO WS-REJECT-REASON-TXT
+              PERFORM 2003-WRITE-REJECT-RECORD
+                 THRU 2003-EXIT
+              GO TO 2000-EXIT
+           END-IF.
+
+           IF BRACE-ERROR OR WS-NEST-LEVEL NOT = ZERO THEN
+              DISPLAY "UNBALANCED BRACES IN RECORD "
+                 WS-RECORD-SEQ-NO
+              MOVE "BRAC" TO WS-REJECT-REASON-CD
+              MOVE "UNBALANCED { } IN RECORD"
+                TO WS-REJECT-REASON-TXT
+              PERFORM 2003-WRITE-REJECT-RECORD
+                 THRU 2003-EXIT
+              GO TO 2000-EXIT
+           END-IF.
+      *
+           PERFORM 9000-DISPLAY
+              THRU 9000-EXIT.
+
+       2000-EXIT.
+              EXIT.
+       2001-PROCESS-OPENING-BRACES.
+           MOVE "#####2001-PROCESS-OPENING-BRACES" TO WS-TRACE-TEXT
+           PERFORM 8000-WRITE-TRACE THRU 8000-EXIT.
+           IF IN-ARRAY THEN
+      *        AN OBJECT ELEMENT INSIDE AN ARRAY (E.G. A LINE-ITEM
+      *        BLOCK IN "items":[{...},{...}]) - WS-ARRAY-CONTEXT ONLY
+      *        TRACKS THE ARRAY'S OWN key[nnn] BOOKKEEPING, NOT NESTED
+      *        OBJECT KEYS, SO LETTING THIS FALL THROUGH TO THE PLAIN
+      *        NESTED-OBJECT PATH WOULD LEAVE THE CURRENT key[nnn]
+      *        ITEM'S TYPE/KEY FIGHTING WITH THE OBJECT'S OWN KEYS.
+      *        REJECT THE RECORD CLEANLY, THE SAME AS A NESTED ARRAY
+              SET ARRAY-ERROR TO TRUE
+           ELSE
+           IF WS-NEST-LEVEL = ZERO THEN
+      *        THE OUTERMOST "{" OF THE RECORD - START THE ITEM TABLE
+              MOVE +1 TO WS-JSON-NUM-ITEMS
+              ADD +1 TO WS-NEST-LEVEL
+              MOVE SPACES TO WS-NEST-PREFIX(WS-NEST-LEVEL)
+              MOVE ZERO TO WS-NEST-PREFIX-LEN(WS-NEST-LEVEL)
+           ELSE
+      *        A NESTED "{" - THE CURRENT ITEM BECOMES AN OBJECT AND
+      *        ITS KEY BECOMES THE DOTTED PREFIX FOR THE ITEMS INSIDE
+              SET JSON-VAL-TYPE-OBJECT(WS-JSON-IDX2) TO TRUE
+              MOVE SPACES TO WS-JSON-VAL(WS-JSON-IDX2)
+              MOVE ZERO TO WS-JSON-VAL-LEN(WS-JSON-IDX2)
+              IF WS-JSON-IDX2 >= WS-JSON-MAX-ITEMS THEN
+                 SET OVERFLOW-ERROR TO TRUE
+              ELSE
+                 IF WS-NEST-LEVEL >= WS-NEST-MAX-LEVEL THEN
+      *              ANOTHER "{" WITH NO ROOM LEFT IN WS-NEST-TABLE -
+      *              STOP HERE RATHER THAN LEAVE TOKEN-KEY/TOKEN-VAL
+      *              OUT OF SYNC WITH THE UNADVANCED WS-JSON-IDX2 AND
+      *              WS-NEST-LEVEL FOR THE REST OF THE RECORD
+                    SET NEST-ERROR TO TRUE
+                 ELSE
+                    ADD +1 TO WS-NEST-LEVEL
+      *                 WS-JSON-KEY(WS-JSON-IDX2) IS ALREADY FULLY
+      *                 QUALIFIED (2011-PROCESS-KEY DOES THAT AS EACH
+      *                 KEY IS CLOSED), SO THE NEW PREFIX IS JUST
+      *                 THAT KEY WITH A TRAILING DOT - NOT THE OLD
+      *                 PREFIX STRUNG ON AGAIN
+                    MOVE SPACES TO WS-NEST-PREFIX(WS-NEST-LEVEL)
+      *                 CLAMP BEFORE USING AS A REFERENCE-MODIFICATION
+      *                 LENGTH - WS-JSON-KEY-LEN CAN EXCEED THE FIELD'S
+      *                 OWN PHYSICAL SIZE (SEE THE TRUNCATION WARNING
+      *                 IN 2011-PROCESS-KEY), AND AN UNCLAMPED LENGTH
+      *                 HERE WOULD READ PAST WS-JSON-KEY'S BOUNDARY
+                    IF WS-JSON-KEY-LEN(WS-JSON-IDX2)
+                       > WS-JSON-KEY-MAX-LEN THEN
+                       MOVE WS-JSON-KEY-MAX-LEN TO WS-SAFE-LEN
+                    ELSE
+                       MOVE WS-JSON-KEY-LEN(WS-JSON-IDX2) TO WS-SAFE-LEN
+                    END-IF
+                    STRING
+                       WS-JSON-KEY(WS-JSON-IDX2)
+                          (1:WS-SAFE-LEN)
+                       "."
+                       DELIMITED BY SIZE
+                       INTO WS-NEST-PREFIX(WS-NEST-LEVEL)
+                    END-STRING
+                    COMPUTE WS-NEST-PREFIX-LEN(WS-NEST-LEVEL) =
+                       WS-SAFE-LEN + 1
+                    ADD +1 TO WS-JSON-NUM-ITEMS
+                    ADD +1 TO WS-JSON-IDX2
+                    SET JSON-VAL-TYPE-UNKNOWN(WS-JSON-IDX2) TO TRUE
+                    MOVE SPACES TO WS-JSON-KEY(WS-JSON-IDX2)
+                    MOVE ZERO TO WS-JSON-KEY-LEN(WS-JSON-IDX2)
+                    MOVE SPACES TO WS-JSON-VAL(WS-JSON-IDX2)
+                    MOVE ZERO TO WS-JSON-VAL-LEN(WS-JSON-IDX2)
+                    SET TOKEN-KEY TO TRUE
+                    SET NOT-READING-A-KEY TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+           END-IF.
+       2001-EXIT.
+              EXIT.
+       2002-PROCESS-CLOSING-BRACES.
+           MOVE "#####2002-PROCESS-CLOSING-BRACES" TO WS-TRACE-TEXT
+           PERFORM 8000-WRITE-TRACE THRU 8000-EXIT.
+           PERFORM 2013-FINALIZE-VALUE
+              THRU 2013-EXIT.
+      *        AN EMPTY OBJECT ("{}", NESTED OR TOP-LEVEL) LEAVES THE
+      *        CHILD SLOT THAT 2001/2030 SPECULATIVELY OPENED FOR ITS
+      *        FIRST KEY UNTOUCHED - TYPE STILL UNKNOWN AND NO KEY EVER
+      *        FILED - SO BACK THAT PHANTOM ITEM OUT RATHER THAN LEAVE
+      *        A BLANK ROW IN WS-JSON-ARRAY, MIRRORING THE EMPTY-ARRAY
+      *        BACKOUT IN 2005-PROCESS-CLOSING-BRACKET
+           IF JSON-VAL-TYPE-UNKNOWN(WS-JSON-IDX2)
+              AND WS-JSON-KEY-LEN(WS-JSON-IDX2) = ZERO THEN
+              SUBTRACT 1 FROM WS-JSON-NUM-ITEMS
+              IF WS-JSON-IDX2 > 1 THEN
+                 SUBTRACT 1 FROM WS-JSON-IDX2
+              END-IF
+           END-IF.
+           IF WS-NEST-LEVEL > 1 THEN
+      *        CLOSING A NESTED OBJECT - DROP BACK TO THE PARENT
+      *        PREFIX AND RESUME LOOKING FOR THE NEXT KEY
+              SUBTRACT 1 FROM WS-NEST-LEVEL
+              SET TOKEN-KEY TO TRUE
+              SET NOT-READING-A-KEY TO TRUE
+           ELSE
+              IF WS-NEST-LEVEL = ZERO THEN
+      *           AN EXTRA "}" WITH NO MATCHING "{" - MALFORMED RECORD
+                 SET BRACE-ERROR TO TRUE
+              ELSE
+                 SUBTRACT 1 FROM WS-NEST-LEVEL
+              END-IF
+           END-IF.
+       2002-EXIT.
+              EXIT.
+       2003-WRITE-REJECT-RECORD.
+           MOVE "#####2003-WRITE-REJECT-RECORD" TO WS-TRACE-TEXT
+           PERFORM 8000-WRITE-TRACE THRU 8000-EXIT.
+           MOVE SPACES TO REJECT-REC.
+           MOVE WS-RECORD-SEQ-NO      TO REJECT-SEQ-NO.
+           MOVE WS-REJECT-REASON-CD   TO REJECT-REASON-CODE.
+           MOVE WS-REJECT-REASON-TXT  TO REJECT-REASON-TEXT.
+           MOVE JSONRec               TO REJECT-JSON-REC.
+           WRITE REJECT-REC.
+           ADD +1 TO WS-REJECT-COUNT.
+       2003-EXIT.
+              EXIT.
+       2004-PROCESS-OPENING-BRACKET.
+           MOVE "#####2004-PROCESS-OPENING-BRACKET" TO WS-TRACE-TEXT
+           PERFORM 8000-WRITE-TRACE THRU 8000-EXIT.
+      *        A "[" STARTS AN ARRAY VALUE - THE CURRENT ITEM ALREADY
+      *        HOLDS THE ARRAY'S KEY (FILED WHEN THE PRECEDING KEY
+      *        WAS CLOSED), SO MARK IT AS AN ARRAY CONTAINER AND OPEN
+      *        THE FIRST ELEMENT AS ITS OWN key[nnn] ITEM
+           IF IN-ARRAY THEN
+      *        WS-ARRAY-CONTEXT TRACKS ONE ARRAY AT A TIME, NOT A
+      *        DEPTH STACK - AN ARRAY NESTED INSIDE THIS ONE WOULD
+      *        OVERWRITE THAT CONTEXT, SO STOP THE SCAN HERE AND LET
+      *        THE RECORD BE REJECTED INSTEAD OF MIS-FLATTENED
+              SET ARRAY-ERROR TO TRUE
+           ELSE
+              SET JSON-VAL-TYPE-ARRAY(WS-JSON-IDX2) TO TRUE
+              MOVE SPACES TO WS-JSON-VAL(WS-JSON-IDX2)
+              MOVE ZERO TO WS-JSON-VAL-LEN(WS-JSON-IDX2)
+              SET IN-ARRAY TO TRUE
+              MOVE WS-JSON-KEY(WS-JSON-IDX2) TO WS-ARRAY-KEY
+      *           CLAMP TO WS-ARRAY-KEY'S PHYSICAL SIZE BEFORE IT IS
+      *           LATER USED AS A REFERENCE-MODIFICATION LENGTH IN
+      *           2006-BUILD-ARRAY-ITEM-KEY - WS-JSON-KEY-LEN CAN
+      *           EXCEED IT WHEN A KEY WAS ALREADY TRUNCATED
+              IF WS-JSON-KEY-LEN(WS-JSON-IDX2)
+                 > WS-JSON-KEY-MAX-LEN THEN
+                 MOVE WS-JSON-KEY-MAX-LEN TO WS-ARRAY-KEY-LEN
+              ELSE
+                 MOVE WS-JSON-KEY-LEN(WS-JSON-IDX2) TO WS-ARRAY-KEY-LEN
+              END-IF
+              MOVE ZERO TO WS-ARRAY-ELEM-IDX
+              IF WS-JSON-IDX2 >= WS-JSON-MAX-ITEMS THEN
+                 SET OVERFLOW-ERROR TO TRUE
+              ELSE
+                 ADD +1 TO WS-JSON-NUM-ITEMS
+                 ADD +1 TO WS-JSON-IDX2
+                 PERFORM 2006-BUILD-ARRAY-ITEM-KEY
+                    THRU 2006-EXIT
+                 SET JSON-VAL-TYPE-UNKNOWN(WS-JSON-IDX2) TO TRUE
+                 MOVE SPACES TO WS-JSON-VAL(WS-JSON-IDX2)
+                 MOVE ZERO TO WS-JSON-VAL-LEN(WS-JSON-IDX2)
+                 SET ARRAY-ELEM-UNSEEN TO TRUE
+                 SET VAL-UNQUOTED TO TRUE
+              END-IF
+           END-IF.
+       2004-EXIT.
+              EXIT.
+       2005-PROCESS-CLOSING-BRACKET.
+           MOVE "#####2005-PROCESS-CLOSING-BRACKET" TO WS-TRACE-TEXT
+           PERFORM 8000-WRITE-TRACE THRU 8000-EXIT.
+      *        "]" ENDS THE ARRAY - FLUSH A TRAILING UNQUOTED ELEMENT
+      *        (NUMBER, true/false, null) AND RESUME LOOKING FOR THE
+      *        NEXT TOP-LEVEL KEY
+           PERFORM 2013-FINALIZE-VALUE
+              THRU 2013-EXIT.
+           IF WS-ARRAY-ELEM-IDX = ZERO AND ARRAY-ELEM-UNSEEN THEN
+      *        THE OPENING "[" SPECULATIVELY FILED A FIRST ELEMENT
+      *        ITEM BEFORE ANY VALUE BYTE WAS SEEN - AN EMPTY ARRAY
+      *        NEVER FILLS IT IN (NO QUOTE OR VALUE CHARACTER EVER
+      *        ARRIVED FOR IT), SO BACK IT OUT RATHER THAN LEAVE A
+      *        BOGUS key[000] ROW BEHIND. A SINGLE-ELEMENT ARRAY
+      *        WHOSE ONLY VALUE IS AN EMPTY STRING (E.G. [""]) STILL
+      *        OPENED AND CLOSED A QUOTE, SO IT IS LEFT ALONE
+              SUBTRACT 1 FROM WS-JSON-NUM-ITEMS
+              SUBTRACT 1 FROM WS-JSON-IDX2
+           END-IF.
+           SET NOT-IN-ARRAY TO TRUE.
+           SET TOKEN-KEY TO TRUE.
+           SET NOT-READING-A-KEY TO TRUE.
+       2005-EXIT.
+              EXIT.
+       2006-BUILD-ARRAY-ITEM-KEY.
+           MOVE "#####2006-BUILD-ARRAY-ITEM-KEY" TO WS-TRACE-TEXT
+           PERFORM 8000-WRITE-TRACE THRU 8000-EXIT.
+      *        BUILDS key[nnn] FOR THE CURRENT ARRAY ELEMENT ITEM
+      *        FROM THE SAVED ARRAY KEY AND THE ZERO-PADDED INDEX
+           MOVE SPACES TO WS-JSON-KEY(WS-JSON-IDX2)
+           STRING
+              WS-ARRAY-KEY(1:WS-ARRAY-KEY-LEN)
+              "["
+              WS-ARRAY-ELEM-IDX
+              "]"
+              DELIMITED BY SIZE
+              INTO WS-JSON-KEY(WS-JSON-IDX2)
+           END-STRING
+           COMPUTE WS-JSON-KEY-LEN(WS-JSON-IDX2) =
+              WS-ARRAY-KEY-LEN + 5
+           IF WS-JSON-KEY-LEN(WS-JSON-IDX2)
+              > WS-JSON-KEY-MAX-LEN THEN
+              DISPLAY "WARNING: KEY TRUNCATED - RECORD "
+                 WS-RECORD-SEQ-NO " ITEM " WS-JSON-IDX2
+                 " LENGTH " WS-JSON-KEY-LEN(WS-JSON-IDX2)
+                 " EXCEEDS " WS-JSON-KEY-MAX-LEN
+           END-IF.
+       2006-EXIT.
+              EXIT.
+       2010-PROCESS-QUOTE.
+           MOVE "#####2010-PROCESS-QUOTE" TO WS-TRACE-TEXT
+           PERFORM 8000-WRITE-TRACE THRU 8000-EXIT.
+              IF TOKEN-KEY THEN
+                     PERFORM 2011-PROCESS-KEY
+                        THRU 2011-EXIT
+              ELSE
+                     PERFORM 2012-PROCESS-VAL
+                        THRU 2012-EXIT
+              END-IF.
+       2010-EXIT.
+              EXIT.
+       2011-PROCESS-KEY.
+           MOVE "#####2011-PROCESS-KEY" TO WS-TRACE-TEXT
+           PERFORM 8000-WRITE-TRACE THRU 8000-EXIT.
+                IF NOT-READING-A-KEY THEN
+                   SET READING-A-KEY
+                    TO TRUE
+                   SET KEY-FOUND TO TRUE
+                   MOVE ZERO TO WS-TEMP-KEY-LEN
+                ELSE
+                   SET NOT-READING-A-KEY
+                    TO TRUE
+                   SET KEY-UNFOUND TO TRUE
+                   IF WS-NEST-LEVEL > 1 THEN
+      *              INSIDE A NESTED OBJECT - QUALIFY THE KEY WITH
+      *              THE DOTTED PREFIX BUILT WHEN THE OBJECT OPENED
+                      MOVE SPACES TO WS-JSON-KEY(WS-JSON-IDX2)
+                      STRING
+                         WS-NEST-PREFIX(WS-NEST-LEVEL)
+                            (1:WS-NEST-PREFIX-LEN(WS-NEST-LEVEL))
+                         WS-KEY DELIMITED BY SPACE
+                         INTO WS-JSON-KEY(WS-JSON-IDX2)
+                      END-STRING
+                      COMPUTE WS-JSON-KEY-LEN(WS-JSON-IDX2) =
+                         WS-NEST-PREFIX-LEN(WS-NEST-LEVEL)
+                         + WS-TEMP-KEY-LEN
+                   ELSE
+                      MOVE WS-KEY
+                        TO WS-JSON-KEY(WS-JSON-IDX2)
+                      MOVE WS-TEMP-KEY-LEN
+                        TO WS-JSON-KEY-LEN(WS-JSON-IDX2)
+                   END-IF
+                   IF WS-JSON-KEY-LEN(WS-JSON-IDX2)
+                      > WS-JSON-KEY-MAX-LEN THEN
+                      DISPLAY "WARNING: KEY TRUNCATED - RECORD "
+                         WS-RECORD-SEQ-NO " ITEM " WS-JSON-IDX2
+                         " LENGTH " WS-JSON-KEY-LEN(WS-JSON-IDX2)
+                         " EXCEEDS " WS-JSON-KEY-MAX-LEN
+                   END-IF
+                   MOVE SPACES TO WS-KEY
+                   MOVE ZERO TO WS-TEMP-KEY-LEN
+                END-IF.
+       2011-EXIT.
+              EXIT.
+       2012-PROCESS-VAL.
+           MOVE "#####2012-PROCESS-VAL" TO WS-TRACE-TEXT
+           PERFORM 8000-WRITE-TRACE THRU 8000-EXIT.
+                IF IN-ARRAY THEN
+                   SET ARRAY-ELEM-SEEN TO TRUE
+                END-IF.
+                IF NOT-READING-A-VAL THEN
+                   SET READING-A-VAL
+                    TO TRUE
+                   SET VAL-FOUND TO TRUE
+                   SET VAL-QUOTED TO TRUE
+                   MOVE ZERO TO WS-TEMP-KEY-LEN
+                ELSE
+                   SET NOT-READING-A-VAL
+                    TO TRUE
+                   SET VAL-UNFOUND TO TRUE
+      *                 A QUOTED VALUE WITH ZERO CHARACTERS BETWEEN
+      *                 ITS QUOTES (E.G. "") NEVER REACHES 2091-
+      *                 CLASSIFY-VALUE-CHAR, WHICH IS THE ONLY PLACE
+      *                 THAT SETS JSON-VAL-TYPE-STRING FOR A QUOTED
+      *                 VALUE - SET IT HERE SO AN EMPTY STRING STILL
+      *                 COMES OUT TYPED STRING INSTEAD OF UNKNOWN
+                   IF VAL-QUOTED THEN
+                      SET JSON-VAL-TYPE-STRING(WS-JSON-IDX2) TO TRUE
+                   END-IF
+                   MOVE WS-VAL
+                     TO WS-JSON-VAL(WS-JSON-IDX2)
+                   MOVE WS-TEMP-VAL-LEN
+                     TO WS-JSON-VAL-LEN(WS-JSON-IDX2)
+                   IF WS-TEMP-VAL-LEN > WS-JSON-VAL-MAX-LEN THEN
+                      DISPLAY "WARNING: VALUE TRUNCATED - RECORD "
+                         WS-RECORD-SEQ-NO " ITEM " WS-JSON-IDX2
+                         " LENGTH " WS-TEMP-VAL-LEN
+                         " EXCEEDS " WS-JSON-VAL-MAX-LEN
+                   END-IF
+                   MOVE SPACES TO WS-VAL
+                   MOVE ZERO TO WS-TEMP-VAL-LEN
+                END-IF.
+       2012-EXIT.
+              EXIT.
+       2013-FINALIZE-VALUE.
+           MOVE "#####2013-FINALIZE-VALUE" TO WS-TRACE-TEXT
+           PERFORM 8000-WRITE-TRACE THRU 8000-EXIT.
+      *        AN UNQUOTED VALUE (NUMBER, true, false, null) IS NEVER
+      *        TERMINATED BY A CLOSING QUOTE, SO 2030/2002 CALL HERE
+      *        TO FLUSH WHATEVER IS STILL BUILDING IN WS-VAL BEFORE
+      *        THE ITEM IS LEFT BEHIND
+           IF PROCESSING-VALUE AND WS-TEMP-VAL-LEN > 0 THEN
+              PERFORM 2014-CHECK-LITERAL-VALUE
+                 THRU 2014-EXIT
+              MOVE WS-VAL
+                TO WS-JSON-VAL(WS-JSON-IDX2)
+              MOVE WS-TEMP-VAL-LEN
+                TO WS-JSON-VAL-LEN(WS-JSON-IDX2)
+              IF WS-TEMP-VAL-LEN > WS-JSON-VAL-MAX-LEN THEN
+                 DISPLAY "WARNING: VALUE TRUNCATED - RECORD "
+                    WS-RECORD-SEQ-NO " ITEM " WS-JSON-IDX2
+                    " LENGTH " WS-TEMP-VAL-LEN
+                    " EXCEEDS " WS-JSON-VAL-MAX-LEN
+              END-IF
+              MOVE SPACES TO WS-VAL
+              MOVE ZERO TO WS-TEMP-VAL-LEN
+           END-IF.
+       2013-EXIT.
+              EXIT.
+       2014-CHECK-LITERAL-VALUE.
+           MOVE "#####2014-CHECK-LITERAL-VALUE" TO WS-TRACE-TEXT
+           PERFORM 8000-WRITE-TRACE THRU 8000-EXIT.
+      *        UNQUOTED true/false/null OVERRIDE WHATEVER THE
+      *        CHARACTER-BY-CHARACTER SCAN GUESSED AT
+      *        CLAMP BEFORE USING AS A REFERENCE-MODIFICATION LENGTH -
+      *        WS-TEMP-VAL-LEN KEEPS COUNTING PAST WS-JSON-VAL-MAX-LEN
+      *        EVEN AFTER WS-VAL ITSELF STOPS GROWING
+           IF WS-TEMP-VAL-LEN > WS-JSON-VAL-MAX-LEN THEN
+              MOVE WS-JSON-VAL-MAX-LEN TO WS-SAFE-LEN
+           ELSE
+              MOVE WS-TEMP-VAL-LEN TO WS-SAFE-LEN
+           END-IF.
+           EVALUATE WS-VAL(1:WS-SAFE-LEN)
+              WHEN "true"
+              WHEN "false"
+                 SET JSON-VAL-TYPE-BOOLEAN(WS-JSON-IDX2) TO TRUE
+              WHEN "null"
+                 SET JSON-VAL-TYPE-NULL(WS-JSON-IDX2) TO TRUE
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+       2014-EXIT.
+              EXIT.
+       2020-PROCESS-COLON.
+           MOVE "#####2020-PROCESS-COLON" TO WS-TRACE-TEXT
+           PERFORM 8000-WRITE-TRACE THRU 8000-EXIT.
+              IF TOKEN-KEY THEN
+                     SET TOKEN-VAL TO TRUE
+                     SET PROCESSING-VALUE TO TRUE
+                     SET VAL-UNQUOTED TO TRUE
+                     INITIALIZE WS-VAL
+              ELSE
+                     SET TOKEN-KEY TO TRUE
+                     SET PROCESSING-KEY TO TRUE
+                     INITIALIZE WS-KEY
+              END-IF.
+       2020-EXIT.
+              EXIT.
+       2030-PROCESS-COMMA.
+           MOVE "#####2030-PROCESS-COMMA" TO WS-TRACE-TEXT
+           PERFORM 8000-WRITE-TRACE THRU 8000-EXIT.
+            PERFORM 2013-FINALIZE-VALUE
+               THRU 2013-EXIT.
+            IF WS-JSON-IDX2 >= WS-JSON-MAX-ITEMS THEN
+      *          NO ROOM LEFT IN THE ITEM TABLE FOR THE NEXT PAIR -
+      *          FLAG THE RECORD AND STOP BEFORE THE SUBSCRIPT RUNS
+      *          PAST THE END OF WS-JSON-ARRAY
+               SET OVERFLOW-ERROR TO TRUE
+            ELSE
+               IF IN-ARRAY THEN
+      *              A COMMA INSIDE AN ARRAY SEPARATES ELEMENTS, NOT
+      *              KEY/VALUE PAIRS - START THE NEXT key[nnn] ITEM
+      *              AND STAY IN VALUE MODE FOR THE NEXT ELEMENT
+                  ADD +1 TO WS-JSON-NUM-ITEMS
+                  ADD +1 TO WS-JSON-IDX2
+                  ADD +1 TO WS-ARRAY-ELEM-IDX
+                  PERFORM 2006-BUILD-ARRAY-ITEM-KEY
+                     THRU 2006-EXIT
+                  SET JSON-VAL-TYPE-UNKNOWN(WS-JSON-IDX2) TO TRUE
+                  MOVE SPACES TO WS-JSON-VAL(WS-JSON-IDX2)
+                  MOVE ZERO TO WS-JSON-VAL-LEN(WS-JSON-IDX2)
+                  SET ARRAY-ELEM-UNSEEN TO TRUE
+                  SET VAL-UNQUOTED TO TRUE
+               ELSE
+                  ADD +1 TO WS-JSON-NUM-ITEMS
+                  SET TOKEN-KEY TO TRUE
+                  SET NOT-READING-A-KEY TO TRUE
+                  ADD +1 TO WS-JSON-IDX2
+                  SET JSON-VAL-TYPE-UNKNOWN(WS-JSON-IDX2) TO TRUE
+                  MOVE SPACES TO WS-JSON-KEY(WS-JSON-IDX2)
+                  MOVE ZERO TO WS-JSON-KEY-LEN(WS-JSON-IDX2)
+                  MOVE SPACES TO WS-JSON-VAL(WS-JSON-IDX2)
+                  MOVE ZERO TO WS-JSON-VAL-LEN(WS-JSON-IDX2)
+               END-IF
+            END-IF.
+       2030-EXIT.
+              EXIT.
+       2090-PROCESS-OTHER.
+           MOVE "#####2090-PROCESS-OTHER" TO WS-TRACE-TEXT
+           PERFORM 8000-WRITE-TRACE THRU 8000-EXIT.
+             IF PROCESSING-VALUE THEN
+                IF TOKEN-KEY THEN
+      *              BUILD WS-KEY ONE BYTE AT A TIME BY POSITION -
+      *              A SELF-APPENDING STRING ... DELIMITED BY SPACES
+      *              INTO THE SAME FIELD STOPS DEAD AT THE FIRST
+      *              EMBEDDED SPACE ALREADY IN THE FIELD, SILENTLY
+      *              DROPPING AND TRUNCATING ANYTHING AFTER IT
+                 ADD +1 TO WS-TEMP-KEY-LEN
+                 IF WS-TEMP-KEY-LEN <= WS-JSON-KEY-MAX-LEN THEN
+                    MOVE WS-JSON-CHAR(WS-JSON-IDX)
+                      TO WS-KEY(WS-TEMP-KEY-LEN:1)
+                 END-IF
+                ELSE
+                 IF IN-ARRAY THEN
+                    SET ARRAY-ELEM-SEEN TO TRUE
+                 END-IF
+                 ADD +1 TO WS-TEMP-VAL-LEN
+                 MOVE WS-JSON-CHAR(WS-JSON-IDX)
+                   TO WS-TEMP-CHAR
+                 PERFORM 2091-CLASSIFY-VALUE-CHAR
+                    THRU 2091-EXIT
+                 IF WS-TEMP-VAL-LEN <= WS-JSON-VAL-MAX-LEN THEN
+                    MOVE WS-JSON-CHAR(WS-JSON-IDX)
+                      TO WS-VAL(WS-TEMP-VAL-LEN:1)
+                 END-IF
+                END-IF
+             ELSE
+                IF TOKEN-KEY THEN
+      *              THIS IS THE VERY FIRST KEY OF THE RECORD, READ
+      *              BEFORE THE FIRST COLON HAS SWITCHED PROCESSING-
+      *              VALUE ON - APPEND ONLY, KEYS ARE NEVER TYPED
+                 ADD +1 TO WS-TEMP-KEY-LEN
+                 IF WS-TEMP-KEY-LEN <= WS-JSON-KEY-MAX-LEN THEN
+                    MOVE WS-JSON-CHAR(WS-JSON-IDX)
+                      TO WS-KEY(WS-TEMP-KEY-LEN:1)
+                 END-IF
+                ELSE
+                 ADD +1 TO WS-TEMP-VAL-LEN
+                 IF WS-TEMP-VAL-LEN <= WS-JSON-VAL-MAX-LEN THEN
+                    MOVE WS-JSON-CHAR(WS-JSON-IDX)
+                      TO WS-VAL(WS-TEMP-VAL-LEN:1)
+                 END-IF
+                END-IF
+             END-IF.
+       2090-EXIT.
+              EXIT.
+       2091-CLASSIFY-VALUE-CHAR.
+           MOVE "#####2091-CLASSIFY-VALUE-CHAR" TO WS-TRACE-TEXT
+           PERFORM 8000-WRITE-TRACE THRU 8000-EXIT.
+      *        TOLERATE A LEADING "-" AND A SINGLE "." SO ORDINARY
+      *        DECIMAL AMOUNTS (E.G. 19.99, -4.50) CLASSIFY AS
+      *        DECIMAL INSTEAD OF FALLING BACK TO STRING THE MOMENT
+      *        THE SCAN HITS A NON-DIGIT
+      *        A QUOTED VALUE IS ALWAYS A JSON STRING NO MATTER WHAT
+      *        ITS CHARACTERS LOOK LIKE (E.G. A ZIP+4 "12345" OR A
+      *        VERSION STRING "1.2") - SKIP THE NUMERIC/DECIMAL SCAN
+      *        ENTIRELY WHILE INSIDE QUOTES
+           IF VAL-QUOTED THEN
+              SET JSON-VAL-TYPE-STRING(WS-JSON-IDX2) TO TRUE
+           ELSE
+           IF JSON-VAL-TYPE-UNKNOWN(WS-JSON-IDX2) THEN
+              IF WS-TEMP-NUM IS NUMERIC THEN
+                 SET JSON-VAL-TYPE-NUMERIC(WS-JSON-IDX2) TO TRUE
+              ELSE
+                 IF WS-TEMP-CHAR = "-" THEN
+                    SET JSON-VAL-TYPE-NUMERIC(WS-JSON-IDX2) TO TRUE
+                 ELSE
+                    SET JSON-VAL-TYPE-STRING(WS-JSON-IDX2) TO TRUE
+                 END-IF
+              END-IF
+           ELSE
+              IF JSON-VAL-TYPE-NUMERIC(WS-JSON-IDX2) THEN
+                 IF WS-TEMP-NUM IS NUMERIC THEN
+                    CONTINUE
+                 ELSE
+                    IF WS-TEMP-CHAR = "." THEN
+                       SET JSON-VAL-TYPE-DECIMAL(WS-JSON-IDX2) TO TRUE
+                    ELSE
+                       SET JSON-VAL-TYPE-STRING(WS-JSON-IDX2) TO TRUE
+                    END-IF
+                 END-IF
+              ELSE
+                 IF JSON-VAL-TYPE-DECIMAL(WS-JSON-IDX2) THEN
+                    IF WS-TEMP-NUM IS NOT NUMERIC THEN
+                       SET JSON-VAL-TYPE-STRING(WS-JSON-IDX2) TO TRUE
+                    END-IF
+                 ELSE
+                    SET JSON-VAL-TYPE-STRING(WS-JSON-IDX2) TO TRUE
+                 END-IF
+              END-IF
+           END-IF
+           END-IF.
+       2091-EXIT.
+              EXIT.
+       8000-WRITE-TRACE.
+      *        TRACE IS OFF BY DEFAULT (WS-TRACE-SWITCH VALUE 'N') AND
+      *        IS SWITCHED ON BY SETTING THE JSONPARSER_TRACE
+      *        ENVIRONMENT VARIABLE TO 'Y' BEFORE THE RUN - KEEPS THE
+      *        PER-CHARACTER PARAGRAPH TRACE OUT OF SYSOUT AND OUT OF
+      *        THE WAY OF THE REAL OUTPUT AND ERROR MESSAGES
+           IF TRACE-ON THEN
+              MOVE WS-TRACE-TEXT TO TRACE-REC
+              WRITE TRACE-REC
+           END-IF.
+       8000-EXIT.
+              EXIT.
+       9000-DISPLAY.
+           DISPLAY "JSON: " WS-JSON-STRING.
+           DISPLAY "NUMBER OF ITEMS: "
+           WS-JSON-NUM-ITEMS.
+           
+           DISPLAY "ALL KEYS BELOW: "
+           DISPLAY 
+           "KEY        (LEN)   |VALUE       (LEN)    |TYPE"
+           DISPLAY 
+           "-------------------|---------------------|----------"
+           MOVE +0 TO WS-JSON-IDX2.
+           PERFORM UNTIL
+               WS-JSON-IDX2 >= WS-JSON-MAX-ITEMS OR
+               WS-JSON-IDX2 = WS-JSON-NUM-ITEMS
+             ADD +1 TO WS-JSON-IDX2
+             DISPLAY WS-JSON-KEY(WS-JSON-IDX2)
+             " (" WS-JSON-KEY-LEN(WS-JSON-IDX2) ")"
+             "| " WS-JSON-VAL(WS-JSON-IDX2)
+             " (" WS-JSON-VAL-LEN(WS-JSON-IDX2) ")"
+             " | " WS-JSON-VAL-TYPE(WS-JSON-IDX2)
+             PERFORM 9001-WRITE-PARSED-OUTPUT
+                THRU 9001-EXIT
+           END-PERFORM.
+       9000-EXIT.
+              EXIT.
+       9001-WRITE-PARSED-OUTPUT.
+           MOVE "#####9001-WRITE-PARSED-OUTPUT" TO WS-TRACE-TEXT
+           PERFORM 8000-WRITE-TRACE THRU 8000-EXIT.
+           MOVE SPACES TO PARSED-OUT-REC.
+           MOVE WS-RECORD-SEQ-NO           TO PO-RECORD-SEQ-NO.
+           MOVE WS-JSON-IDX2               TO PO-ITEM-SEQ-NO.
+           MOVE WS-JSON-KEY-LEN(WS-JSON-IDX2)  TO PO-JSON-KEY-LEN.
+           MOVE WS-JSON-KEY(WS-JSON-IDX2)      TO PO-JSON-KEY.
+           MOVE WS-JSON-VAL-LEN(WS-JSON-IDX2)  TO PO-JSON-VAL-LEN.
+           MOVE WS-JSON-VAL(WS-JSON-IDX2)      TO PO-JSON-VAL.
+           MOVE WS-JSON-VAL-TYPE(WS-JSON-IDX2) TO PO-JSON-VAL-TYPE.
+           ADD +1 TO WS-TOTAL-ITEMS.
+           EVALUATE TRUE
+              WHEN JSON-VAL-TYPE-STRING(WS-JSON-IDX2)
+                   ADD +1 TO WS-TOTAL-STRING
+              WHEN JSON-VAL-TYPE-NUMERIC(WS-JSON-IDX2)
+                   ADD +1 TO WS-TOTAL-NUMERIC
+              WHEN JSON-VAL-TYPE-DECIMAL(WS-JSON-IDX2)
+                   ADD +1 TO WS-TOTAL-DECIMAL
+              WHEN JSON-VAL-TYPE-BOOLEAN(WS-JSON-IDX2)
+                   ADD +1 TO WS-TOTAL-BOOLEAN
+              WHEN JSON-VAL-TYPE-NULL(WS-JSON-IDX2)
+                   ADD +1 TO WS-TOTAL-NULL
+              WHEN JSON-VAL-TYPE-OBJECT(WS-JSON-IDX2)
+                   ADD +1 TO WS-TOTAL-OBJECT
+              WHEN JSON-VAL-TYPE-ARRAY(WS-JSON-IDX2)
+                   ADD +1 TO WS-TOTAL-ARRAY
+              WHEN OTHER
+                   ADD +1 TO WS-TOTAL-UNKNOWN
+           END-EVALUATE.
+           WRITE PARSED-OUT-REC.
+       9001-EXIT.
+              EXIT.
+       9900-END-OF-JOB-REPORT.
+      *        PRINTS CONTROL TOTALS FOR THE WHOLE RUN - RECORDS READ
+      *        AND REJECTED, TOTAL KEY/VALUE PAIRS EXTRACTED, AND A
+      *        BREAKDOWN OF THOSE PAIRS BY VALUE TYPE
+           DISPLAY " ".
+           DISPLAY "===== END OF JOB CONTROL TOTALS =====".
+           DISPLAY "RECORDS READ. . . . . . . . " WS-RECORD-SEQ-NO.
+           DISPLAY "RECORDS REJECTED. . . . . . " WS-REJECT-COUNT.
+           DISPLAY "OVERFLOW RECORDS. . . . . . " WS-OVERFLOW-COUNT.
+           DISPLAY "KEY/VALUE PAIRS EXTRACTED . " WS-TOTAL-ITEMS.
+           DISPLAY "  STRING . . . . . . . . . " WS-TOTAL-STRING.
+           DISPLAY "  NUMERIC. . . . . . . . . " WS-TOTAL-NUMERIC.
+           DISPLAY "  DECIMAL. . . . . . . . . " WS-TOTAL-DECIMAL.
+           DISPLAY "  BOOLEAN. . . . . . . . . " WS-TOTAL-BOOLEAN.
+           DISPLAY "  NULL . . . . . . . . . . " WS-TOTAL-NULL.
+           DISPLAY "  OBJECT . . . . . . . . . " WS-TOTAL-OBJECT.
+           DISPLAY "  ARRAY  . . . . . . . . . " WS-TOTAL-ARRAY.
+           DISPLAY "  UNKNOWN. . . . . . . . . " WS-TOTAL-UNKNOWN.
+           DISPLAY "======================================".
+       9900-EXIT.
+              EXIT.
+       END PROGRAM JSONParser.
