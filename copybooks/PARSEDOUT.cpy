@@ -0,0 +1,22 @@
+      *****************************************************************
+      *                                                               *
+      *    PARSEDOUT - RECORD LAYOUT FOR PARSED-OUT.dat, ONE RECORD   *
+      *    PER KEY/VALUE PAIR EXTRACTED BY JSONParser.  SHARED BY ANY *
+      *    PROGRAM THAT READS OR WRITES THAT FILE - COPY IT INTO THE  *
+      *    FD RATHER THAN RE-KEYING THE LAYOUT.                       *
+      *                                                               *
+      *****************************************************************
+       01  PARSED-OUT-REC.
+           05  PO-RECORD-SEQ-NO      PIC 9(07).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  PO-ITEM-SEQ-NO        PIC 9(04).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  PO-JSON-KEY-LEN       PIC 9(05).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  PO-JSON-KEY           PIC X(60).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  PO-JSON-VAL-LEN       PIC 9(05).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  PO-JSON-VAL           PIC X(60).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  PO-JSON-VAL-TYPE      PIC X(10).
